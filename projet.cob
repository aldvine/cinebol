@@ -40,8 +40,52 @@ FILE-CONTROL.
     RECORD KEY fr_num
     ALTERNATE RECORD KEY fr_idseance WITH DUPLICATES
     FILE STATUS IS fr_stat.
-    
-    
+
+    *> plan de salle : un siege par seance, occupe ou non (requete sieges nominatifs)
+    SELECT fsieges ASSIGN TO "sieges.dat"
+    ORGANIZATION indexed
+    ACCESS IS dynamic
+    RECORD KEY fsi_cle
+    ALTERNATE RECORD KEY fsi_idseance WITH DUPLICATES
+    FILE STATUS IS fsi_stat.
+
+    *> table des tarifs : un tarif par type, avec historique par date d'effet
+    SELECT ftarifs ASSIGN TO "tarifs.dat"
+    ORGANIZATION indexed
+    ACCESS IS dynamic
+    RECORD KEY ft_cle
+    ALTERNATE RECORD KEY ft_type WITH DUPLICATES
+    FILE STATUS IS ft_stat.
+
+    *> export comptable de la recette du jour, un fichier par date demandee
+    SELECT frecette ASSIGN TO Wrecettefichier
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS fre_stat.
+
+    *> totaux d'entrées par film, maintenus a chaque reservation plutot
+    *> que recalcules par un balayage complet pour AFFICHE_STATISTIQUE
+    SELECT fstats ASSIGN TO "stats.dat"
+    ORGANIZATION indexed
+    ACCESS IS dynamic
+    RECORD KEY fst_idfilm
+    FILE STATUS IS fst_stat.
+
+    *> journal des operations de creation/modification/suppression,
+    *> une ligne par operation, ouvert en extension (ajout en fin)
+    SELECT fjournal ASSIGN TO "journal.dat"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS fjo_stat.
+
+    *> liste d'attente pour les seances complettes : un client par ligne,
+    *> classe par ordre d'arrivee (fa_numattente) au sein d'une seance
+    SELECT fattente ASSIGN TO "attente.dat"
+    ORGANIZATION indexed
+    ACCESS IS dynamic
+    RECORD KEY fa_cle
+    ALTERNATE RECORD KEY fa_idseance WITH DUPLICATES
+    FILE STATUS IS fa_stat.
+
+
 DATA DIVISION.
 
     FILE SECTION.
@@ -63,6 +107,7 @@ DATA DIVISION.
     01 salTampon.
         02 fsal_num PIC 9(4).
         02 fsal_nbplace PIC 9(3).
+        02 fsal_statut PIC X(1).
         
     FD ffilms.
     01 filmTampon.
@@ -70,6 +115,7 @@ DATA DIVISION.
         02 ff_titre PIC A(50).
         02 ff_genre PIC A(20).
         02 ff_annee PIC 9(4).
+        02 ff_statut PIC X(1).
 
     FD fclients.
     01 clieTampon.
@@ -83,11 +129,48 @@ DATA DIVISION.
         
     FD freservation.
     01 reserTampon.
-        02 fr_num PIC 9(4).    
-        02 fr_idseance PIC 9(4).    
-        02 fr_place PIC 9(3).    
-        02 fr_montant PIC 9(4).    
-        02 fr_placeAbonne PIC 9(2).   
+        02 fr_num PIC 9(4).
+        02 fr_idseance PIC 9(4).
+        02 fr_place PIC 9(3).
+        02 fr_montant PIC 9(4).
+        02 fr_placeAbonne PIC 9(2).
+        02 fr_nbsieges PIC 9(2).
+        02 fr_siege OCCURS 20 PIC 9(3).
+
+    FD fsieges.
+    01 siegeTampon.
+        02 fsi_cle.
+           03 fsi_idseance PIC 9(4).
+           03 fsi_numsiege PIC 9(3).
+        02 fsi_numresa PIC 9(4).
+
+    FD ftarifs.
+    01 tarifTampon.
+        02 ft_cle.
+           03 ft_type PIC X(1).
+           03 ft_datedeb PIC 9(8).
+        02 ft_montant PIC 9(2).
+
+    FD frecette.
+    01 recetteTampon.
+        02 fre_ligne PIC X(80).
+
+    FD fstats.
+    01 statsTampon.
+        02 fst_idfilm PIC 9(4).
+        02 fst_nbplace PIC 9(9).
+
+    FD fjournal.
+    01 journalTampon.
+        02 fjo_ligne PIC X(2000).
+
+    FD fattente.
+    01 attenteTampon.
+        02 fa_cle.
+           03 fa_idseance PIC 9(4).
+           03 fa_numattente PIC 9(4).
+        02 fa_mail PIC A(500).
+        02 fa_place PIC 9(3).
 
 WORKING-STORAGE SECTION.
 
@@ -98,13 +181,33 @@ WORKING-STORAGE SECTION.
     77 fp_stat PIC 9(2).
     77 fc_stat PIC 9(2).
     77 fr_stat PIC 9(2).
-    
-    *> variables constantes
-    77 WtarifAdulte PIC 99 VALUE 7.
-    77 WtarifEnfant PIC 99 VALUE 3.
-    77 WtarifReduc PIC 99 VALUE 4.
-    77 Wtarif3D PIC 99 VALUE 1.
-    
+    77 fsi_stat PIC 9(2).
+    77 ft_stat PIC 9(2).
+    77 fre_stat PIC 9(2).
+    77 Wrecettefichier PIC X(30).
+    77 fst_stat PIC 9(2).
+    77 fjo_stat PIC 9(2).
+    77 Wjournaldate21 PIC X(21).
+    77 Wjtype PIC X(20).
+    77 Wjcle PIC X(520).
+    77 Wjavant PIC X(560).
+    77 Wjapres PIC X(560).
+    77 fa_stat PIC 9(2).
+    77 WprochainAttente PIC 9(4).
+    77 WplaceLibreAttente PIC 9(4).
+    77 WfinAttente PIC 9(2).
+    77 WidseanceAttente PIC 9(4).
+    77 WplaceAttente PIC 9(3).
+    77 WmailAttente PIC A(500).
+    77 WprochainNumResa PIC 9(4).
+
+    *> variables tarifaires (chargées depuis ftarifs par CHARGE_TARIFS,
+    *> ne sont plus des constantes de compilation)
+    77 WtarifAdulte PIC 99.
+    77 WtarifEnfant PIC 99.
+    77 WtarifReduc PIC 99.
+    77 Wtarif3D PIC 99.
+
     *> variable autre
     77 Wmenu PIC 9(2).
     
@@ -180,6 +283,7 @@ WORKING-STORAGE SECTION.
  		77 Wchoixsuppr PIC 9(2).
     77 WidSeance PIC 9(2).
     77 Wfinsupprreserv PIC 9(2).
+    77 WseanceSupprimee PIC 9(2).
 
 
 	*> variable de la fonction montant_journalier
@@ -214,7 +318,40 @@ WORKING-STORAGE SECTION.
     *> variables Andy
     77 Wtrouve PIC 9(2).
 
-    
+    *> variable du plan de salle (sieges nominatifs)
+    77 WmaxSiege PIC 9(2) VALUE 20.
+    77 WnumSiege PIC 9(3).
+    77 WplaceLibre PIC 9(4).
+    77 WsiegeOk PIC 9(2).
+
+    *> variable de la table des tarifs
+    77 Wtypetarif PIC X(1).
+    77 Wmontanttarif PIC 9(2).
+    77 Wdatejour PIC 9(8).
+    77 WnouveauMontantTarif PIC 9(2).
+
+    *> variable de la fonction ajout_seance_lot (seances recurrentes)
+    01 WdebutLot.
+       02 WjourDebutLot PIC 9(2).
+       02 WmoisDebutLot PIC 9(2).
+       02 WanneeDebutLot PIC 9(4).
+    01 WfinLotDate.
+       02 WjourFinLot PIC 9(2).
+       02 WmoisFinLot PIC 9(2).
+       02 WanneeFinLot PIC 9(4).
+    77 WdateCouranteInt PIC 9(8).
+    77 WdateFinInt PIC 9(8).
+    77 WancreLot PIC 9(8).
+    77 WjourSemaineLot PIC 9(1).
+    01 WjoursSelectLot.
+       02 WjourSelect OCCURS 7 PIC 9(1).
+    77 WiLot PIC 9(2).
+    77 WperiodeOkLot PIC 9(2).
+    77 WnbCreeLot PIC 9(4).
+    77 WnbConflitLot PIC 9(4).
+    77 WprochainId PIC 9(4).
+
+
 PROCEDURE DIVISION.
     
     OPEN INPUT fsalles
@@ -246,9 +383,61 @@ PROCEDURE DIVISION.
         OPEN OUTPUT fclients
     END-IF
     CLOSE fclients
-    
+
+    OPEN INPUT fsieges
+    IF fsi_stat = 35 THEN
+        OPEN OUTPUT fsieges
+    END-IF
+    CLOSE fsieges
+
+    OPEN INPUT ftarifs
+    IF ft_stat = 35 THEN
+        OPEN OUTPUT ftarifs
+        MOVE "A" TO ft_type
+        MOVE 20200218 TO ft_datedeb
+        MOVE 7 TO ft_montant
+        WRITE tarifTampon
+        MOVE "E" TO ft_type
+        MOVE 20200218 TO ft_datedeb
+        MOVE 3 TO ft_montant
+        WRITE tarifTampon
+        MOVE "R" TO ft_type
+        MOVE 20200218 TO ft_datedeb
+        MOVE 4 TO ft_montant
+        WRITE tarifTampon
+        MOVE "D" TO ft_type
+        MOVE 20200218 TO ft_datedeb
+        MOVE 1 TO ft_montant
+        WRITE tarifTampon
+    END-IF
+    CLOSE ftarifs
+
+    OPEN INPUT fstats
+    IF fst_stat = 35 THEN
+        OPEN OUTPUT fstats
+        CLOSE fstats
+        *> fstats vient d'etre cree : on reconstruit les totaux depuis
+        *> l'historique de freservation, comme ftarifs est seede avec de
+        *> vraies valeurs plutot que d'etre laisse vide
+        PERFORM BACKFILL_STATS
+    ELSE
+        CLOSE fstats
+    END-IF
+
+    OPEN INPUT fjournal
+    IF fjo_stat = 35 THEN
+        OPEN OUTPUT fjournal
+    END-IF
+    CLOSE fjournal
+
+    OPEN INPUT fattente
+    IF fa_stat = 35 THEN
+        OPEN OUTPUT fattente
+    END-IF
+    CLOSE fattente
+
     MOVE 0 TO Wmenu
-    PERFORM WITH TEST AFTER UNTIL Wmenu=16
+    PERFORM WITH TEST AFTER UNTIL Wmenu=21
         DISPLAY "Que voulez vous faire ?"
         DISPLAY "1-Ajouter séance"
         DISPLAY "2-Recherche séance"
@@ -265,7 +454,12 @@ PROCEDURE DIVISION.
         DISPLAY "13-Affiche réservations en cours"
         DISPLAY "14-Bénéfice journalier"
         DISPLAY "15-Classement entrée"
-        DISPLAY "16-Quitter"
+        DISPLAY "16-Ajout séances récurrentes"
+        DISPLAY "17-Annuler réservation"
+        DISPLAY "18-Modifier salle"
+        DISPLAY "19-Modifier film"
+        DISPLAY "20-Modifier tarifs"
+        DISPLAY "21-Quitter"
         ACCEPT Wmenu
         EVALUATE Wmenu
         WHEN 1
@@ -298,10 +492,28 @@ PROCEDURE DIVISION.
             PERFORM MONTANT_JOURNALIER
         WHEN 15
             PERFORM AFFICHE_STATISTIQUE
+        WHEN 16
+            PERFORM AJOUT_SEANCE_LOT
+        WHEN 17
+            PERFORM ANNULER_RESERVATION
+        WHEN 18
+            PERFORM MODIFIER_SALLE
+        WHEN 19
+            PERFORM MODIFIER_FILM
+        WHEN 20
+            PERFORM MODIFIER_TARIF
         END-EVALUATE
     END-PERFORM
     STOP RUN.
-    
+
+    *> ECRIT_JOURNAL : ajoute une ligne d'audit (Wjtype/Wjcle/Wjavant/Wjapres deja renseignes par l'appelant)
+    ECRIT_JOURNAL.
+      MOVE FUNCTION CURRENT-DATE TO Wjournaldate21
+      MOVE FUNCTION CONCATENATE(Wjournaldate21(1:8),"-",Wjournaldate21(9:6)," ",Wjtype," cle=",Wjcle," avant=",Wjavant," apres=",Wjapres) TO fjo_ligne
+      OPEN EXTEND fjournal
+      WRITE journalTampon
+      CLOSE fjournal.
+
     AJOUT_SEANCE.
       MOVE FUNCTION CURRENT-DATE to WdateActu
       PERFORM WITH TEST AFTER UNTIL Wseanceok = 1
@@ -380,7 +592,7 @@ PROCEDURE DIVISION.
         DISPLAY "Veuillez saisir l'id du film"
         ACCEPT WidfilmS
         MOVE WidfilmS TO ff_id
-        START ffilms 
+        READ ffilms
           INVALID KEY
             DISPLAY "Ce film n'existe pas"
             DISPLAY "Voulez vous continuez ? 0 pour non 1 pour oui"
@@ -390,8 +602,18 @@ PROCEDURE DIVISION.
               MOVE 1 TO Wseanceok
             END-IF
           NOT INVALID KEY
-            MOVE 1 TO Widfilmok
-        END-START
+            IF ff_statut = "R" THEN
+              DISPLAY "Ce film est retiré de la rotation"
+              DISPLAY "Voulez vous continuez ? 0 pour non 1 pour oui"
+              ACCEPT reponse
+              IF reponse = 0 THEN
+                MOVE 1 TO Widfilmok
+                MOVE 1 TO Wseanceok
+              END-IF
+            ELSE
+              MOVE 1 TO Widfilmok
+            END-IF
+        END-READ
       END-PERFORM
       CLOSE ffilms
       IF reponse = 1 THEN
@@ -400,7 +622,7 @@ PROCEDURE DIVISION.
             DISPLAY "Veuillez saisir l'id de la salle"
             ACCEPT WnumsalleS
             MOVE WnumsalleS TO fsal_num
-            START fsalles
+            READ fsalles
               INVALID KEY
                 DISPLAY "Cette salle n'existe pas"
                 DISPLAY "Voulez vous continuez ? 0 pour non 1 pour oui"
@@ -410,8 +632,18 @@ PROCEDURE DIVISION.
                   MOVE 1 TO Wseanceok
                 END-IF
               NOT INVALID KEY
-                MOVE 1 TO WidSalleok
-            END-START
+                IF fsal_statut = "H" THEN
+                  DISPLAY "Cette salle est hors service pour travaux"
+                  DISPLAY "Voulez vous continuez ? 0 pour non 1 pour oui"
+                  ACCEPT reponse
+                  IF reponse = 0 THEN
+                    MOVE 1 TO WidSalleok
+                    MOVE 1 TO Wseanceok
+                  END-IF
+                ELSE
+                  MOVE 1 TO WidSalleok
+                END-IF
+            END-READ
           END-PERFORM
         CLOSE fsalles
         IF reponse = 1 THEN
@@ -436,9 +668,38 @@ PROCEDURE DIVISION.
           MOVE WmoisS TO fsea_mois
           MOVE WanneS TO fsea_annee
           MOVE FUNCTION CONCATENATE(Wheure,Wminute) TO fsea_horaire
+          PERFORM VERIFIE_CRENEAU_SALLE
+        END-PERFORM
+        IF reponse = 1 THEN
+          MOVE WidS  TO fsea_id
+          MOVE WjourS TO fsea_jour
+          MOVE WmoisS TO fsea_mois
+          MOVE WanneS TO fsea_annee
+          MOVE WminuteS TO fsea_minute
+          MOVE WheureS TO fsea_heure
+          MOVE WnumsalleS TO fsea_numsalle
+          MOVE WidfilmS TO fsea_idfilm
+          MOVE WtypedifS TO fsea_typedif
+          WRITE seaTampon
+          END-WRITE
+          CLOSE fseances
+          IF fsea_stat = 00 THEN
+            DISPLAY "Seance ajoutée"
+            PERFORM GENERE_SIEGES
+            MOVE "AJOUT_SEANCE" TO Wjtype
+            MOVE fsea_id TO Wjcle
+            MOVE SPACES TO Wjavant
+            MOVE FUNCTION CONCATENATE(fsea_date," ",fsea_heure,":",fsea_minute) TO Wjapres
+            PERFORM ECRIT_JOURNAL
+          ELSE
+            DISPLAY "erreur enregistrement", fsea_stat
+          END-IF
+        END-IF.
+
+    *> VERIFIE_CRENEAU_SALLE : verifie qu'aucune seance n'est deja prevue dans la salle WnumsalleS a moins de 3h de WheureS, pour fsea_date (fseances deja ouvert en I-O par l'appelant)
+    VERIFIE_CRENEAU_SALLE.
           MOVE 0 TO WfinSeance
           MOVE 1 TO Wseanceok
-          DISPLAY fsea_date
           START fseances KEY = fsea_date
             INVALID KEY
               MOVE 1 TO WfinSeance
@@ -461,47 +722,240 @@ PROCEDURE DIVISION.
               END-IF
             PERFORM WITH TEST AFTER UNTIL WfinSeance = 1
               READ fseances NEXT
-                AT END 
+                AT END
                   MOVE 1 TO WfinSeance
-                NOT AT END 
+                NOT AT END
                   IF WnumsalleS = fsea_numsalle THEN
                     COMPUTE Wheureavant = WheureS - fsea_heure
                     IF Wheureavant < 3 AND >= 0 THEN
                       DISPLAY "Il y a déja une séance prévu dans ce créneau horaire"
                       MOVE 1 TO WfinSeance
-                      MOVE 0 TO Wseanceok 
+                      MOVE 0 TO Wseanceok
                     ELSE
                       COMPUTE Wheureapres = Wheureapres - WheureS
                       IF Wheureapres < 3 AND >= 0 THEN
                         DISPLAY "Il y a déja une séance prévu dans ce créneau horaire"
                         MOVE 1 TO WfinSeance
-                        MOVE 0 TO Wseanceok 
+                        MOVE 0 TO Wseanceok
                       END-IF
                     END-IF
                   END-IF
               END-READ
             END-PERFORM
-          END-START
-        END-PERFORM
-        IF reponse = 1 THEN
-          MOVE WidS  TO fsea_id
-          MOVE WjourS TO fsea_jour
-          MOVE WmoisS TO fsea_mois
-          MOVE WanneS TO fsea_annee
-          MOVE WminuteS TO fsea_minute
-          MOVE WheureS TO fsea_heure
+          END-START.
+
+    *> GENERE_SIEGES : cree le plan de salle (un siege libre par place) de la salle fsea_numsalle pour la seance WidS qui vient d'etre creee
+    GENERE_SIEGES.
+      OPEN INPUT fsalles
+      MOVE WnumsalleS TO fsal_num
+      READ fsalles
+        INVALID KEY
+          DISPLAY "Erreur : impossible de générer le plan de salle"
+        NOT INVALID KEY
+          MOVE fsal_nbplace TO WnbplaceS
+      END-READ
+      CLOSE fsalles
+      OPEN I-O fsieges
+      MOVE WidS TO fsi_idseance
+      MOVE 0 TO WnumSiege
+      PERFORM WITH TEST AFTER UNTIL WnumSiege >= WnbplaceS
+        COMPUTE WnumSiege = WnumSiege + 1
+        MOVE WnumSiege TO fsi_numsiege
+        MOVE 0 TO fsi_numresa
+        WRITE siegeTampon
+          INVALID KEY
+            DISPLAY "Erreur : siège ",WnumSiege," déjà présent pour la séance ",WidS
+        END-WRITE
+      END-PERFORM
+      CLOSE fsieges.
+
+    *> PROCHAIN_ID_SEANCE : renvoie dans WprochainId le premier numéro de séance libre (fseances deja ouvert par l'appelant)
+    PROCHAIN_ID_SEANCE.
+      MOVE 0 TO WprochainId
+      MOVE 0 TO fsea_id
+      MOVE 0 TO Wfin
+      START fseances KEY IS NOT LESS THAN fsea_id
+        INVALID KEY
+          MOVE 1 TO Wfin
+        NOT INVALID KEY
+          CONTINUE
+      END-START
+      PERFORM WITH TEST AFTER UNTIL Wfin = 1
+         READ fseances NEXT
+           AT END
+              MOVE 1 TO Wfin
+           NOT AT END
+              IF fsea_id > WprochainId THEN
+                 MOVE fsea_id TO WprochainId
+              END-IF
+         END-READ
+      END-PERFORM
+      COMPUTE WprochainId = WprochainId + 1.
+
+    *> PROCHAIN_NUM_ATTENTE : renvoie dans WprochainAttente le premier numéro de liste d'attente libre pour WidseanceR (fattente deja ouvert par l'appelant)
+    PROCHAIN_NUM_ATTENTE.
+      MOVE 0 TO WprochainAttente
+      MOVE WidseanceR TO fa_idseance
+      START fattente KEY IS = fa_idseance
+        INVALID KEY
+          CONTINUE
+        NOT INVALID KEY
+          MOVE 0 TO Wfin
+          PERFORM WITH TEST AFTER UNTIL Wfin = 1
+            READ fattente NEXT
+              AT END
+                MOVE 1 TO Wfin
+              NOT AT END
+                IF fa_idseance <> WidseanceR THEN
+                  MOVE 1 TO Wfin
+                ELSE
+                  MOVE fa_numattente TO WprochainAttente
+                END-IF
+            END-READ
+          END-PERFORM
+      END-START
+      COMPUTE WprochainAttente = WprochainAttente + 1.
+
+    *> AJOUT_SEANCE_LOT : cree en une seule passe toutes les seances d'un film sur une periode et un motif de jours de la semaine, via VERIFIE_CRENEAU_SALLE
+    AJOUT_SEANCE_LOT.
+      DISPLAY "--------------ajout séances récurrentes--------------"
+      MOVE 0 TO Widfilmok
+      OPEN INPUT ffilms
+      PERFORM WITH TEST AFTER UNTIL Widfilmok = 1
+        DISPLAY "Veuillez saisir l'id du film"
+        ACCEPT WidfilmS
+        MOVE WidfilmS TO ff_id
+        READ ffilms
+          INVALID KEY
+            DISPLAY "Ce film n'existe pas"
+          NOT INVALID KEY
+            IF ff_statut = "R" THEN
+              DISPLAY "Ce film est retiré de la rotation, choisissez-en un autre"
+            ELSE
+              MOVE 1 TO Widfilmok
+            END-IF
+        END-READ
+      END-PERFORM
+      CLOSE ffilms
+
+      MOVE 0 TO WidSalleok
+      OPEN INPUT fsalles
+      PERFORM WITH TEST AFTER UNTIL WidSalleok = 1
+        DISPLAY "Veuillez saisir l'id de la salle"
+        ACCEPT WnumsalleS
+        MOVE WnumsalleS TO fsal_num
+        READ fsalles
+          INVALID KEY
+            DISPLAY "Cette salle n'existe pas"
+          NOT INVALID KEY
+            IF fsal_statut = "H" THEN
+              DISPLAY "Cette salle est hors service pour travaux, choisissez-en une autre"
+            ELSE
+              MOVE 1 TO WidSalleok
+            END-IF
+        END-READ
+      END-PERFORM
+      CLOSE fsalles
+
+      MOVE 0 TO WtypedifS
+      PERFORM WITH TEST AFTER UNTIL WtypedifS = 0 OR WtypedifS = 1
+        DISPLAY "Les séances sont-elles de type 3D (0 pour non 1 pour oui)"
+        ACCEPT WtypedifS
+      END-PERFORM
+
+      MOVE 0 TO WheureS
+      PERFORM WITH TEST AFTER UNTIL WheureS < 23 AND > 9
+        DISPLAY "Veuillez saisir l'heure de début des séances"
+        ACCEPT WheureS
+      END-PERFORM
+      PERFORM WITH TEST AFTER UNTIL WminuteS < 60 AND > -1
+        DISPLAY "Veuillez saisir la minute de début des séances"
+        ACCEPT WminuteS
+      END-PERFORM
+
+      MOVE 0 TO WperiodeOkLot
+      PERFORM WITH TEST AFTER UNTIL WperiodeOkLot = 1
+        DISPLAY "Veuillez saisir la date de début de la période au format jjmmaaaa"
+        ACCEPT WdebutLot
+        MOVE FUNCTION CONCATENATE(WanneeDebutLot,WmoisDebutLot,WjourDebutLot) TO Wdate
+        IF FUNCTION TEST-DATE-YYYYMMDD(Wdate) <> 00000000 THEN
+          DISPLAY "La date de début saisie n'est pas correcte"
+        ELSE
+          DISPLAY "Veuillez saisir la date de fin de la période au format jjmmaaaa"
+          ACCEPT WfinLotDate
+          MOVE FUNCTION CONCATENATE(WanneeFinLot,WmoisFinLot,WjourFinLot) TO Wdate
+          IF FUNCTION TEST-DATE-YYYYMMDD(Wdate) <> 00000000 THEN
+            DISPLAY "La date de fin saisie n'est pas correcte"
+          ELSE
+            MOVE FUNCTION CONCATENATE(WanneeDebutLot,WmoisDebutLot,WjourDebutLot) TO Wtampon
+            MOVE FUNCTION INTEGER-OF-DATE(Wtampon) TO WdateCouranteInt
+            MOVE FUNCTION CONCATENATE(WanneeFinLot,WmoisFinLot,WjourFinLot) TO Wtampon
+            MOVE FUNCTION INTEGER-OF-DATE(Wtampon) TO WdateFinInt
+            IF WdateCouranteInt > WdateFinInt THEN
+              DISPLAY "La date de fin doit être après la date de début"
+            ELSE
+              MOVE 1 TO WperiodeOkLot
+            END-IF
+          END-IF
+        END-IF
+      END-PERFORM
+
+      DISPLAY "Indiquez les jours de la semaine concernés par cette programmation :"
+      PERFORM WITH TEST AFTER VARYING WiLot FROM 1 BY 1 UNTIL WiLot > 7
+        DISPLAY "Jour ",WiLot," (1=lundi ... 7=dimanche) inclus ? 0 pour non 1 pour oui"
+        ACCEPT WjourSelect(WiLot)
+      END-PERFORM
+
+      MOVE 20240101 TO Wtampon
+      MOVE FUNCTION INTEGER-OF-DATE(Wtampon) TO WancreLot
+      MOVE 0 TO WnbCreeLot
+      MOVE 0 TO WnbConflitLot
+      OPEN I-O fseances
+      PERFORM WITH TEST AFTER UNTIL WdateCouranteInt > WdateFinInt
+        MOVE FUNCTION DATE-OF-INTEGER(WdateCouranteInt) TO Wdate
+        COMPUTE WjourSemaineLot = FUNCTION MOD(WdateCouranteInt - WancreLot, 7) + 1
+        IF WjourSelect(WjourSemaineLot) = 1 THEN
+          MOVE Wdate(1:4) TO fsea_annee
+          MOVE Wdate(5:2) TO fsea_mois
+          MOVE Wdate(7:2) TO fsea_jour
           MOVE WnumsalleS TO fsea_numsalle
-          MOVE WidfilmS TO fsea_idfilm
-          MOVE WtypedifS TO fsea_typedif
-          WRITE seaTampon
-          END-WRITE
-          CLOSE fseances
-          IF fsea_stat = 00 THEN
-            DISPLAY "Seance ajoutée"
-          ELSE 
-            DISPLAY "erreur enregistrement", fsea_stat
+          PERFORM VERIFIE_CRENEAU_SALLE
+          IF Wseanceok = 1 THEN
+            PERFORM PROCHAIN_ID_SEANCE
+            MOVE WprochainId TO fsea_id
+            MOVE Wdate(1:4) TO fsea_annee
+            MOVE Wdate(5:2) TO fsea_mois
+            MOVE Wdate(7:2) TO fsea_jour
+            MOVE WnumsalleS TO fsea_numsalle
+            MOVE WidfilmS TO fsea_idfilm
+            MOVE WtypedifS TO fsea_typedif
+            MOVE WminuteS TO fsea_minute
+            MOVE WheureS TO fsea_heure
+            WRITE seaTampon
+            END-WRITE
+            IF fsea_stat = 00 THEN
+              COMPUTE WnbCreeLot = WnbCreeLot + 1
+              MOVE fsea_id TO WidS
+              PERFORM GENERE_SIEGES
+              MOVE "AJOUT_SEANCE_LOT" TO Wjtype
+              MOVE fsea_id TO Wjcle
+              MOVE SPACES TO Wjavant
+              MOVE FUNCTION CONCATENATE(fsea_date," ",fsea_heure,":",fsea_minute) TO Wjapres
+              PERFORM ECRIT_JOURNAL
+            ELSE
+              DISPLAY "erreur enregistrement séance du ",Wdate," code ",fsea_stat
+            END-IF
+          ELSE
+            COMPUTE WnbConflitLot = WnbConflitLot + 1
+            DISPLAY "Conflit, séance du ",Wdate," ignorée (créneau déjà occupé dans cette salle)"
           END-IF
-        END-IF.
+        END-IF
+        COMPUTE WdateCouranteInt = WdateCouranteInt + 1
+      END-PERFORM
+      CLOSE fseances
+      DISPLAY "Séances créées : ",WnbCreeLot
+      DISPLAY "Créneaux en conflit ignorés : ",WnbConflitLot
+      DISPLAY "---------------fin ajout séances récurrentes---------------".
 
     RECHERCHE_SEANCE.
 
@@ -586,6 +1040,7 @@ PROCEDURE DIVISION.
 
     SUPPRESSION_SEANCE.
       MOVE 0 TO Wchoixsuppr
+      MOVE 0 TO WseanceSupprimee
         DISPLAY "Veuillez saisir l'id de la seance à supprimer"
         ACCEPT WidSeance
         OPEN I-O fseances
@@ -603,29 +1058,94 @@ PROCEDURE DIVISION.
               DISPLAY "Cette séance possède des réservations voulez vous quand même la supprimer : 0 pour non 1 pour oui "
               ACCEPT Wchoixsuppr
             IF Wchoixsuppr = 1
-              READ freservation NEXT
-              AT END
-                MOVE 1 TO Wfinsupprreserv
-              NOT AT END
-                IF fr_idseance = WidSeance THEN
-                  DELETE freservation RECORD
-                ELSE
+              MOVE 0 TO Wfinsupprreserv
+              PERFORM WITH TEST AFTER UNTIL Wfinsupprreserv = 1
+                READ freservation NEXT
+                AT END
                   MOVE 1 TO Wfinsupprreserv
-                END-IF
-              END-READ
+                NOT AT END
+                  IF fr_idseance = WidSeance THEN
+                    DELETE freservation RECORD
+                    *> fstats doit perdre les places de la reservation
+                    *> supprimee, comme dans ANNULER_RESERVATION
+                    OPEN I-O fstats
+                    MOVE fsea_idfilm TO fst_idfilm
+                    READ fstats
+                      INVALID KEY
+                        CONTINUE
+                      NOT INVALID KEY
+                        COMPUTE fst_nbplace = fst_nbplace - fr_place
+                        REWRITE statsTampon
+                    END-READ
+                    CLOSE fstats
+                  ELSE
+                    MOVE 1 TO Wfinsupprreserv
+                  END-IF
+                END-READ
+              END-PERFORM
             END-IF
             END-START
             CLOSE freservation
           IF Wchoixsuppr = 0
+            MOVE FUNCTION CONCATENATE(fsea_date," salle=",fsea_numsalle," film=",fsea_idfilm) TO Wjavant
             DELETE fseances RECORD
+            IF fsea_stat = 00 THEN
+              MOVE 1 TO WseanceSupprimee
+            END-IF
+          END-IF
         END-READ
         CLOSE fseances
-        IF fsea_stat = 00 THEN
+        IF WseanceSupprimee = 1 THEN
+          *> la seance est bien partie, on purge aussi son plan de
+          *> sieges et sa liste d'attente pour que le numero de seance
+          *> puisse etre reutilise sans collision dans GENERE_SIEGES
+          OPEN I-O fsieges
+          MOVE WidSeance TO fsi_idseance
+          START fsieges KEY = fsi_idseance
+            NOT INVALID KEY
+              MOVE 0 TO Wfin
+              PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                 READ fsieges NEXT
+                   AT END
+                      MOVE 1 TO Wfin
+                   NOT AT END
+                      IF fsi_idseance <> WidSeance THEN
+                         MOVE 1 TO Wfin
+                      ELSE
+                         DELETE fsieges RECORD
+                      END-IF
+                 END-READ
+              END-PERFORM
+          END-START
+          CLOSE fsieges
+          OPEN I-O fattente
+          MOVE WidSeance TO fa_idseance
+          START fattente KEY = fa_idseance
+            NOT INVALID KEY
+              MOVE 0 TO Wfin
+              PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                 READ fattente NEXT
+                   AT END
+                      MOVE 1 TO Wfin
+                   NOT AT END
+                      IF fa_idseance <> WidSeance THEN
+                         MOVE 1 TO Wfin
+                      ELSE
+                         DELETE fattente RECORD
+                      END-IF
+                 END-READ
+              END-PERFORM
+          END-START
+          CLOSE fattente
           DISPLAY "Suppression séance"
+          MOVE "SUPPRESSION_SEANCE" TO Wjtype
+          MOVE WidSeance TO Wjcle
+          MOVE SPACES TO Wjapres
+          PERFORM ECRIT_JOURNAL
         ELSE
           DISPLAY "Erreur suppression séance"
         END-IF.
-    
+
     AJOUT_SALLE.
     
        PERFORM WITH TEST AFTER UNTIL Wtrouve = 0
@@ -654,11 +1174,52 @@ PROCEDURE DIVISION.
        END-PERFORM
        MOVE WnumS TO fsal_num
        MOVE WnbplaceS TO fsal_nbplace
+       MOVE "A" TO fsal_statut
        OPEN I-O fsalles
 	WRITE salTampon
 	END-WRITE
+	IF fsal_stat = 00 THEN
+	   MOVE "AJOUT_SALLE" TO Wjtype
+	   MOVE fsal_num TO Wjcle
+	   MOVE SPACES TO Wjavant
+	   MOVE fsal_nbplace TO Wjapres
+	   PERFORM ECRIT_JOURNAL
+	END-IF
 	CLOSE fsalles.
-       
+
+    *> MODIFIER_SALLE : change la capacité et/ou le statut (en service / hors service pour travaux) d'une salle existante
+    MODIFIER_SALLE.
+       DISPLAY "Quel est le numéro de la salle à modifier ?"
+       ACCEPT WnumS
+       OPEN I-O fsalles
+       MOVE WnumS TO fsal_num
+       READ fsalles
+         INVALID KEY
+           DISPLAY "Cette salle n'existe pas"
+         NOT INVALID KEY
+           MOVE FUNCTION CONCATENATE(fsal_nbplace," ",fsal_statut) TO Wjavant
+           DISPLAY "Nombre de places actuel : ",fsal_nbplace
+           DISPLAY "Nouveau nombre de places (identique si inchangé)"
+           ACCEPT WnbplaceS
+           MOVE WnbplaceS TO fsal_nbplace
+           DISPLAY "Statut actuel : ",fsal_statut," (A=en service, H=hors service)"
+           PERFORM WITH TEST AFTER UNTIL fsal_statut = "A" OR fsal_statut = "H"
+             DISPLAY "Nouveau statut (A=en service, H=hors service)"
+             ACCEPT fsal_statut
+           END-PERFORM
+           REWRITE salTampon
+           IF fsal_stat = 00 THEN
+             DISPLAY "Salle mise à jour"
+             MOVE "MODIFIER_SALLE" TO Wjtype
+             MOVE fsal_num TO Wjcle
+             MOVE FUNCTION CONCATENATE(fsal_nbplace," ",fsal_statut) TO Wjapres
+             PERFORM ECRIT_JOURNAL
+           ELSE
+             DISPLAY "Erreur mise à jour salle, code ",fsal_stat
+           END-IF
+       END-READ
+       CLOSE fsalles.
+
     RECHERCHE_SALLE.
     
        OPEN INPUT fsalles
@@ -674,6 +1235,7 @@ PROCEDURE DIVISION.
                             MOVE 1 TO Wtrouve
                             DISPLAY 'Numéro de la salle :', fsal_num
                             DISPLAY 'Nombre de places de la salle :', fsal_nbplace
+                            DISPLAY 'Statut de la salle :', fsal_statut
                      END-IF
               END-READ
        END-PERFORM
@@ -703,6 +1265,7 @@ PROCEDURE DIVISION.
                      DISPLAY 'En quel année est sorti le film ?'
                      ACCEPT ff_annee
 				END-PERFORM
+				MOVE "A" TO ff_statut
 			NOT INVALID KEY
 				DISPLAY "id du film déjà pris"
             END-START
@@ -710,9 +1273,58 @@ PROCEDURE DIVISION.
 	   WRITE filmTampon END-WRITE
 	   IF ff_stat <> 0 THEN
 			DISPLAY "Erreur enregistrement : ",ff_stat
+	   ELSE
+			OPEN I-O fstats
+			MOVE ff_id TO fst_idfilm
+			MOVE 0 TO fst_nbplace
+			WRITE statsTampon
+			CLOSE fstats
+			MOVE "AJOUT_FILM" TO Wjtype
+			MOVE ff_id TO Wjcle
+			MOVE SPACES TO Wjavant
+			MOVE ff_titre TO Wjapres
+			PERFORM ECRIT_JOURNAL
 	   END-IF
 	   CLOSE ffilms.
-    
+
+    *> MODIFIER_FILM : corrige le titre/genre/année d'un film existant et permet de le retirer de la rotation (ou de le réactiver)
+    MODIFIER_FILM.
+       DISPLAY "Quel est l'id du film à modifier ?"
+       ACCEPT WidF
+       OPEN I-O ffilms
+       MOVE WidF TO ff_id
+       READ ffilms
+         INVALID KEY
+           DISPLAY "Ce film n'existe pas"
+         NOT INVALID KEY
+           MOVE FUNCTION CONCATENATE(ff_titre," ",ff_statut) TO Wjavant
+           DISPLAY "Titre actuel : ",ff_titre
+           DISPLAY "Nouveau titre (identique si inchangé)"
+           ACCEPT ff_titre
+           DISPLAY "Genre actuel : ",ff_genre
+           DISPLAY "Nouveau genre (identique si inchangé)"
+           ACCEPT ff_genre
+           DISPLAY "Année actuelle : ",ff_annee
+           DISPLAY "Nouvelle année (identique si inchangée)"
+           ACCEPT ff_annee
+           DISPLAY "Statut actuel : ",ff_statut," (A=actif, R=retiré)"
+           PERFORM WITH TEST AFTER UNTIL ff_statut = "A" OR ff_statut = "R"
+             DISPLAY "Nouveau statut (A=actif, R=retiré)"
+             ACCEPT ff_statut
+           END-PERFORM
+           REWRITE filmTampon
+           IF ff_stat = 00 THEN
+             DISPLAY "Film mis à jour"
+             MOVE "MODIFIER_FILM" TO Wjtype
+             MOVE ff_id TO Wjcle
+             MOVE FUNCTION CONCATENATE(ff_titre," ",ff_statut) TO Wjapres
+             PERFORM ECRIT_JOURNAL
+           ELSE
+             DISPLAY "Erreur mise à jour film, code ",ff_stat
+           END-IF
+       END-READ
+       CLOSE ffilms.
+
     RECHERCHE_FILM.
 		OPEN INPUT ffilms
 		DISPLAY "Saisir le genre du film recherché"
@@ -725,7 +1337,7 @@ PROCEDURE DIVISION.
 			AT END
 				MOVE 1 TO WfinF
 			NOT AT END
-				IF ff_genre = WgenreF THEN
+				IF ff_genre = WgenreF AND ff_statut <> "R" THEN
 					MOVE 0 TO Wcpt
 					DISPLAY "id film : ", ff_id
 					DISPLAY "titre : ", ff_titre
@@ -769,7 +1381,12 @@ PROCEDURE DIVISION.
             WRITE clieTampon END-WRITE
             IF fc_stat=00 THEN
               DISPLAY "Enregistrement reussi"
-            ELSE 
+              MOVE "AJOUT_CLIENT" TO Wjtype
+              MOVE fc_mail TO Wjcle
+              MOVE SPACES TO Wjavant
+              MOVE fc_prenom TO Wjapres
+              PERFORM ECRIT_JOURNAL
+            ELSE
               DISPLAY "Echec Enregistrement"
             END-IF
 
@@ -780,6 +1397,7 @@ PROCEDURE DIVISION.
            Display " 1-OUI"
            ACCEPT Wchoix
            IF Wchoix=1 THEN
+                 MOVE FUNCTION CONCATENATE(fc_prenom," duree=",fc_duree) TO Wjavant
                  DISPLAY "Veuillez saisir le prenom du client"
                ACCEPT fc_prenom
                DISPLAY "Voulez-vous mettre à jour l'abonnement ?"
@@ -802,7 +1420,11 @@ PROCEDURE DIVISION.
                REWRITE clieTampon
                IF fc_stat=00 THEN
                  DISPLAY "Enregistrement reussi"
-               ELSE 
+                 MOVE "AJOUT_CLIENT" TO Wjtype
+                 MOVE fc_mail TO Wjcle
+                 MOVE FUNCTION CONCATENATE(fc_prenom," duree=",fc_duree) TO Wjapres
+                 PERFORM ECRIT_JOURNAL
+               ELSE
                  DISPLAY "Echec Enregistrement"
                END-IF
            END-IF
@@ -897,8 +1519,133 @@ PROCEDURE DIVISION.
       
       CLOSE fclients.
     
+    *> SELECTIONNE_SIEGES : fait choisir au client WplaceR sièges libres de la seance fsea_id, les marque occupés par WnumR et remplit fr_siege(1..WplaceR)
+    SELECTIONNE_SIEGES.
+      OPEN I-O fsieges
+      MOVE fsea_id TO fsi_idseance
+      DISPLAY "Sièges encore libres :"
+      MOVE 0 TO Wfin
+      START fsieges KEY = fsi_idseance
+        NOT INVALID KEY
+          PERFORM WITH TEST AFTER UNTIL Wfin = 1
+             READ fsieges NEXT
+               AT END
+                  MOVE 1 TO Wfin
+               NOT AT END
+                  IF fsi_idseance <> fsea_id THEN
+                     MOVE 1 TO Wfin
+                  ELSE
+                     IF fsi_numresa = 0 THEN
+                        DISPLAY "  siège ",fsi_numsiege
+                     END-IF
+                  END-IF
+             END-READ
+          END-PERFORM
+      END-START
+      MOVE 0 TO Wcpt
+      PERFORM WITH TEST AFTER UNTIL Wcpt >= WplaceR
+         COMPUTE Wcpt = Wcpt + 1
+         MOVE 0 TO WsiegeOk
+         PERFORM WITH TEST AFTER UNTIL WsiegeOk = 1
+            DISPLAY "Saisir le numéro du siège n° ",Wcpt
+            ACCEPT WnumSiege
+            MOVE fsea_id TO fsi_idseance
+            MOVE WnumSiege TO fsi_numsiege
+            READ fsieges
+              INVALID KEY
+                 DISPLAY "Ce siège n'existe pas dans cette salle"
+              NOT INVALID KEY
+                 IF fsi_numresa <> 0 THEN
+                    DISPLAY "Ce siège est déjà occupé"
+                 ELSE
+                    MOVE WnumR TO fsi_numresa
+                    REWRITE siegeTampon
+                    MOVE WnumSiege TO fr_siege(Wcpt)
+                    MOVE 1 TO WsiegeOk
+                 END-IF
+            END-READ
+         END-PERFORM
+      END-PERFORM
+      CLOSE fsieges.
+
+    *> CHERCHE_TARIF : renvoie dans Wmontanttarif le tarif en vigueur à Wdatejour pour le type Wtypetarif (0 si aucun tarif configuré)
+    CHERCHE_TARIF.
+      MOVE 0 TO Wmontanttarif
+      MOVE 0 TO Wfin
+      OPEN INPUT ftarifs
+      MOVE Wtypetarif TO ft_type
+      START ftarifs KEY = ft_type
+        INVALID KEY
+          MOVE 1 TO Wfin
+        NOT INVALID KEY
+          CONTINUE
+      END-START
+      PERFORM WITH TEST AFTER UNTIL Wfin = 1
+         READ ftarifs NEXT
+           AT END
+              MOVE 1 TO Wfin
+           NOT AT END
+              IF ft_type <> Wtypetarif THEN
+                 MOVE 1 TO Wfin
+              ELSE
+                 IF ft_datedeb <= Wdatejour THEN
+                    MOVE ft_montant TO Wmontanttarif
+                 ELSE
+                    MOVE 1 TO Wfin
+                 END-IF
+              END-IF
+         END-READ
+      END-PERFORM
+      CLOSE ftarifs.
+
+    *> CHARGE_TARIFS : recharge les 4 tarifs courants depuis ftarifs (au lieu des constantes figées dans le programme)
+    CHARGE_TARIFS.
+      MOVE FUNCTION CURRENT-DATE(1:8) TO Wdatejour
+      MOVE "A" TO Wtypetarif
+      PERFORM CHERCHE_TARIF
+      MOVE Wmontanttarif TO WtarifAdulte
+      MOVE "E" TO Wtypetarif
+      PERFORM CHERCHE_TARIF
+      MOVE Wmontanttarif TO WtarifEnfant
+      MOVE "R" TO Wtypetarif
+      PERFORM CHERCHE_TARIF
+      MOVE Wmontanttarif TO WtarifReduc
+      MOVE "D" TO Wtypetarif
+      PERFORM CHERCHE_TARIF
+      MOVE Wmontanttarif TO Wtarif3D.
+
+    *> MODIFIER_TARIF : ajoute un tarif ou corrige celui d'une date d'effet déjà saisie, sans avoir à toucher tarifs.dat à la main
+    MODIFIER_TARIF.
+      DISPLAY "Type de tarif : A=Adulte E=Enfant R=Réduit D=3D"
+      ACCEPT ft_type
+      DISPLAY "Date d'effet sous le format AAAAMMJJ"
+      ACCEPT ft_datedeb
+      DISPLAY "Nouveau montant"
+      ACCEPT WnouveauMontantTarif
+      OPEN I-O ftarifs
+      READ ftarifs
+        INVALID KEY
+          MOVE WnouveauMontantTarif TO ft_montant
+          WRITE tarifTampon
+        NOT INVALID KEY
+          MOVE WnouveauMontantTarif TO ft_montant
+          REWRITE tarifTampon
+      END-READ
+      IF ft_stat = 00 THEN
+        DISPLAY "Tarif enregistré"
+        MOVE "MODIFIER_TARIF" TO Wjtype
+        MOVE ft_type TO Wjcle
+        MOVE SPACES TO Wjavant
+        MOVE FUNCTION CONCATENATE("datedeb=",ft_datedeb," montant=",ft_montant) TO Wjapres
+        PERFORM ECRIT_JOURNAL
+      ELSE
+        DISPLAY "Erreur enregistrement tarif"
+      END-IF
+      CLOSE ftarifs.
+
     AJOUT_RESERVATION.
         DISPLAY "--------------ajout reservation--------------"
+        PERFORM CHARGE_TARIFS
         *> fonction qui retourne le nombre de jour depuis le 1600/12/31
         
 
@@ -935,48 +1682,44 @@ PROCEDURE DIVISION.
                        DISPLAY "Numéro de reservation déjà existant, saisissez en un nouveau"
                     END-READ
                END-PERFORM
-               OPEN INPUT fsalles
                DISPLAY "Saisir le nombre de places à commander"
                ACCEPT WplaceR
                  MOVE WidseanceR TO fr_idseance
-                  *> se positionner
+                  *> se positionner : on compte les sieges encore libres
+                  *> sur le plan de salle de cette seance (fsieges), pas un
+                  *> simple cumul de compteur
                 MOVE 0 to Werror
                 MOVE 0 TO WplaceRestante
-                START freservation key = fr_idseance
-                invalid key
-                    MOVE fsea_numsalle TO fsal_num
-                    READ fsalles
-                        INVALID KEY 
-                           MOVE 1 to Werror
-                          DISPLAY "Erreur , la seance n'as pas de salle"
-                        NOT INVALID KEY 
-                          COMPUTE WplaceRestante = fsal_nbplace 
-                    END-READ
-                not invalid key
+                OPEN INPUT fsieges
+                MOVE fsea_id TO fsi_idseance
+                START fsieges KEY = fsi_idseance
+                  INVALID KEY
+                    MOVE 1 to Werror
+                    DISPLAY "Erreur , le plan de salle de cette séance est introuvable"
+                  NOT INVALID KEY
                     MOVE 0 TO Wfin
-                        *> lecture sur zone indexe 
-                     MOVE 0 to WnbplaceS
-                     PERFORM WITH TEST AFTER UNTIL Wfin =1
-                        READ freservation NEXT
-                        AT END
+                    PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                       READ fsieges NEXT
+                         AT END
                             MOVE 1 TO Wfin
-                        NOT AT END
-                            COMPUTE WnbplaceS = WnbplaceS + fr_place
-                        END-READ
-                     END-PERFORM
-                     
-                     MOVE fsea_numsalle TO fsal_num
-                     READ fsalles
-                        INVALID KEY 
-                          MOVE 1 to Werror
-                          DISPLAY "Erreur , la seance n'as pas de salle"
-                        NOT INVALID KEY 
-                          COMPUTE WplaceRestante = fsal_nbplace - WnbplaceS
-                    END-READ
-                END-START 
-                 CLOSE fsalles  
+                         NOT AT END
+                            IF fsi_idseance <> fsea_id THEN
+                               MOVE 1 TO Wfin
+                            ELSE
+                               IF fsi_numresa = 0 THEN
+                                  COMPUTE WplaceRestante = WplaceRestante + 1
+                               END-IF
+                            END-IF
+                       END-READ
+                    END-PERFORM
+                END-START
+                CLOSE fsieges
                   MOVE 0 TO WmontantR
+                IF WplaceR > WmaxSiege THEN
+                  DISPLAY "ERREUR, une réservation ne peut pas dépasser ",WmaxSiege," sièges"
+                ELSE
                 IF WplaceR <=  WplaceRestante AND Werror <> 1 THEN
+                        PERFORM SELECTIONNE_SIEGES
                         PERFORM WITH TEST AFTER UNTIL Wplace_enfant <= WplaceR AND Wplace_enfant >=0
                           MOVE 0 TO WmontantR
                          DISPLAY "Saisir le nombre de places enfant "
@@ -1014,10 +1757,12 @@ PROCEDURE DIVISION.
                                  
                                 NOT INVALID KEY
                                    *> verification de sa date d'abonnement
-                                   MOVE FUNCTION INTEGER-OF-DATE(fc_datedeb) to WdateInteger
+                                   MOVE fc_datedeb TO Wtampon
+                                   MOVE FUNCTION INTEGER-OF-DATE(Wtampon) to WdateInteger
                                    *> ajout de 30 jour x le nombre de mois
                                    COMPUTE WdateInteger = WdateInteger + fc_duree * 30
-                                   MOVE FUNCTION INTEGER-OF-DATE( FUNCTION CURRENT-DATE) TO Wdate
+                                   MOVE FUNCTION CURRENT-DATE(1:8) TO Wtampon
+                                   MOVE FUNCTION INTEGER-OF-DATE(Wtampon) TO Wdate
                                    IF Wdate< WdateInteger THEN
                                    *> abonnement encore valide
                                       COMPUTE WmontantR = WmontantR + WtarifReduc
@@ -1031,13 +1776,33 @@ PROCEDURE DIVISION.
                          CLOSE fclients
                           MOVE WmontantR to fr_montant
                           MOVE WplaceR to fr_place
+                          MOVE WplaceR to fr_nbsieges
                           MOVE Wplace_abonneR to fr_placeAbonne
                           MOVE WidseanceR to fr_idseance
                           MOVE WnumR to fr_num
-      
+
                          WRITE reserTampon
                          END-WRITE
-                         IF fc_stat = 00 THEN
+                         IF fr_stat = 00 THEN
+                           *> mise a jour du total d'entrees du film plutot que de
+                           *> laisser AFFICHE_STATISTIQUE tout recalculer
+                           OPEN I-O fstats
+                           MOVE fsea_idfilm TO fst_idfilm
+                           READ fstats
+                             INVALID KEY
+                               MOVE fsea_idfilm TO fst_idfilm
+                               MOVE fr_place TO fst_nbplace
+                               WRITE statsTampon
+                             NOT INVALID KEY
+                               COMPUTE fst_nbplace = fst_nbplace + fr_place
+                               REWRITE statsTampon
+                           END-READ
+                           CLOSE fstats
+                           MOVE "AJOUT_RESERVATION" TO Wjtype
+                           MOVE fr_num TO Wjcle
+                           MOVE SPACES TO Wjavant
+                           MOVE FUNCTION CONCATENATE("seance=",fsea_id," places=",fr_place," montant=",fr_montant) TO Wjapres
+                           PERFORM ECRIT_JOURNAL
                           DISPLAY "--------RECAPITULATIF RESERVATION ---------"
                           DISPLAY " Seance no ",fsea_id
                           DISPLAY "DATE : ",fsea_date
@@ -1045,13 +1810,42 @@ PROCEDURE DIVISION.
                           DISPLAY "nombre de place reserver : ",fr_place
                           DISPLAY "dont enfant : ",Wplace_enfant
                           DISPLAY "montant total à payer : ",fr_montant
+                          MOVE 0 TO Wcpt
+                          PERFORM WITH TEST AFTER UNTIL Wcpt >= fr_nbsieges
+                             COMPUTE Wcpt = Wcpt + 1
+                             DISPLAY "siège attribué : ",fr_siege(Wcpt)
+                          END-PERFORM
                          ELSE
                             DISPLAY "Erreur inconnue, Impossible d'enregistrer cette reservation"
                          END-IF
                       ELSE
                        DISPLAY "ERREUR, il ne reste que ",WplaceRestante," places pour cette seance"
                        DISPLAY "et vous en demandez ",WplaceR
-                      END-IF        
+                       DISPLAY "Voulez vous inscrire ce client sur liste d'attente ? 0 pour non 1 pour oui"
+                       ACCEPT reponse
+                       IF reponse = 1 THEN
+                         OPEN I-O fattente
+                         MOVE WidseanceR TO fa_idseance
+                         PERFORM PROCHAIN_NUM_ATTENTE
+                         MOVE WprochainAttente TO fa_numattente
+                         DISPLAY "Saisir le mail du client à mettre en liste d'attente"
+                         ACCEPT fa_mail
+                         MOVE WplaceR TO fa_place
+                         WRITE attenteTampon
+                         CLOSE fattente
+                         IF fa_stat = 00 THEN
+                           DISPLAY "Client mis en liste d'attente pour ",WplaceR," place(s)"
+                           MOVE "AJOUT_ATTENTE" TO Wjtype
+                           MOVE WidseanceR TO Wjcle
+                           MOVE SPACES TO Wjavant
+                           MOVE FUNCTION CONCATENATE(fa_mail," places=",WplaceR) TO Wjapres
+                           PERFORM ECRIT_JOURNAL
+                         ELSE
+                           DISPLAY "Erreur inscription liste d'attente, code ",fa_stat
+                         END-IF
+                       END-IF
+                      END-IF
+                END-IF
               CLOSE freservation
         END-READ
        
@@ -1077,7 +1871,223 @@ PROCEDURE DIVISION.
            END-READ
        CLOSE freservation
         DISPLAY "----------------- FIN recherche réservation ---------------".
-    
+
+    *> ANNULER_RESERVATION : annule une réservation existante, libère ses sièges dans fsieges et affiche le montant remboursé
+    ANNULER_RESERVATION.
+      DISPLAY "----------------- DEBUT annulation réservation ---------------"
+      OPEN I-O freservation
+      DISPLAY "Saisir le numéro de la réservation à annuler"
+      ACCEPT fr_num
+      READ freservation
+        INVALID KEY
+          DISPLAY "Aucune réservation pour ce numéro"
+        NOT INVALID KEY
+          MOVE fr_idseance TO WidseanceR
+          MOVE fr_montant TO WmontantR
+          MOVE fr_place TO WplaceR
+          OPEN I-O fsieges
+          MOVE 1 TO Wcpt
+          PERFORM WITH TEST AFTER UNTIL Wcpt > fr_nbsieges
+             MOVE WidseanceR TO fsi_idseance
+             MOVE fr_siege(Wcpt) TO fsi_numsiege
+             READ fsieges
+               INVALID KEY
+                 DISPLAY "Incohérence : siège introuvable pour cette réservation"
+               NOT INVALID KEY
+                 MOVE 0 TO fsi_numresa
+                 REWRITE siegeTampon
+             END-READ
+             COMPUTE Wcpt = Wcpt + 1
+          END-PERFORM
+          CLOSE fsieges
+          DELETE freservation RECORD
+          IF fr_stat = 00 THEN
+            *> fstats doit perdre les places de la reservation annulee,
+            *> sinon le total du film reste gonfle indefiniment
+            OPEN INPUT fseances
+            MOVE WidseanceR TO fsea_id
+            READ fseances
+              INVALID KEY
+                CONTINUE
+              NOT INVALID KEY
+                CONTINUE
+            END-READ
+            CLOSE fseances
+            OPEN I-O fstats
+            MOVE fsea_idfilm TO fst_idfilm
+            READ fstats
+              INVALID KEY
+                CONTINUE
+              NOT INVALID KEY
+                COMPUTE fst_nbplace = fst_nbplace - WplaceR
+                REWRITE statsTampon
+            END-READ
+            CLOSE fstats
+            DISPLAY "Réservation ",fr_num," annulée, ",WplaceR," place(s) libérée(s)"
+            DISPLAY "Montant remboursé : ",WmontantR
+            MOVE "ANNULER_RESERVATION" TO Wjtype
+            MOVE fr_num TO Wjcle
+            MOVE FUNCTION CONCATENATE("places=",WplaceR," montant=",WmontantR) TO Wjavant
+            MOVE SPACES TO Wjapres
+            PERFORM ECRIT_JOURNAL
+            *> les sieges liberes sont proposes a la liste d'attente
+            *> de cette seance avant de redevenir disponibles pour tous
+            PERFORM TRAITE_ATTENTE
+          ELSE
+            DISPLAY "Erreur lors de l'annulation, code ",fr_stat
+          END-IF
+      END-READ
+      CLOSE freservation
+      DISPLAY "----------------- FIN annulation réservation ---------------".
+
+    *> PROCHAIN_NUM_RESA : renvoie dans WprochainNumResa le premier numéro de réservation libre (freservation deja ouvert par l'appelant)
+    PROCHAIN_NUM_RESA.
+      MOVE 0 TO WprochainNumResa
+      MOVE 0 TO fr_num
+      MOVE 0 TO Wfin
+      START freservation KEY IS NOT LESS THAN fr_num
+        INVALID KEY
+          MOVE 1 TO Wfin
+        NOT INVALID KEY
+          CONTINUE
+      END-START
+      PERFORM WITH TEST AFTER UNTIL Wfin = 1
+         READ freservation NEXT
+           AT END
+              MOVE 1 TO Wfin
+           NOT AT END
+              IF fr_num > WprochainNumResa THEN
+                 MOVE fr_num TO WprochainNumResa
+              END-IF
+         END-READ
+      END-PERFORM
+      COMPUTE WprochainNumResa = WprochainNumResa + 1.
+
+    *> TRAITE_ATTENTE : pour WidseanceR, promeut (PROMEUT_ATTENTE) les clients en liste d'attente qui tiennent dans les sieges libres, avant ouverture au guichet
+    TRAITE_ATTENTE.
+      MOVE 0 TO WfinAttente
+      OPEN I-O fattente
+      PERFORM WITH TEST AFTER UNTIL WfinAttente = 1
+         MOVE 0 TO WplaceLibreAttente
+         OPEN INPUT fsieges
+         MOVE WidseanceR TO fsi_idseance
+         START fsieges KEY = fsi_idseance
+           NOT INVALID KEY
+             MOVE 0 TO Wfin
+             PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                READ fsieges NEXT
+                  AT END
+                     MOVE 1 TO Wfin
+                  NOT AT END
+                     IF fsi_idseance <> WidseanceR THEN
+                        MOVE 1 TO Wfin
+                     ELSE
+                        IF fsi_numresa = 0 THEN
+                           COMPUTE WplaceLibreAttente = WplaceLibreAttente + 1
+                        END-IF
+                     END-IF
+                END-READ
+             END-PERFORM
+         END-START
+         CLOSE fsieges
+         MOVE WidseanceR TO fa_idseance
+         START fattente KEY IS = fa_idseance
+           INVALID KEY
+             MOVE 1 TO WfinAttente
+           NOT INVALID KEY
+             READ fattente NEXT
+               AT END
+                  MOVE 1 TO WfinAttente
+               NOT AT END
+                  IF fa_idseance <> WidseanceR THEN
+                     MOVE 1 TO WfinAttente
+                  ELSE
+                     IF fa_place <= WplaceLibreAttente THEN
+                        MOVE WidseanceR TO WidseanceAttente
+                        MOVE fa_place TO WplaceAttente
+                        MOVE fa_mail TO WmailAttente
+                        DELETE fattente RECORD
+                        PERFORM PROMEUT_ATTENTE
+                     ELSE
+                        MOVE 1 TO WfinAttente
+                     END-IF
+                  END-IF
+             END-READ
+         END-START
+      END-PERFORM
+      CLOSE fattente.
+
+    *> PROMEUT_ATTENTE : cree une reservation pour le client en attente (WidseanceAttente/WplaceAttente/WmailAttente), sieges+fstats+fjournal comme AJOUT_RESERVATION, tarif plein adulte (pas de saisie d'abonnement possible pour un client absent)
+    PROMEUT_ATTENTE.
+      PERFORM CHARGE_TARIFS
+      OPEN INPUT fseances
+      MOVE WidseanceAttente TO fsea_id
+      READ fseances
+        INVALID KEY
+          CONTINUE
+        NOT INVALID KEY
+          CONTINUE
+      END-READ
+      CLOSE fseances
+      OPEN I-O freservation
+      PERFORM PROCHAIN_NUM_RESA
+      MOVE WprochainNumResa TO fr_num
+      MOVE WidseanceAttente TO fr_idseance
+      MOVE WplaceAttente TO fr_place
+      MOVE WplaceAttente TO fr_nbsieges
+      MOVE 0 TO fr_placeAbonne
+      COMPUTE fr_montant = WplaceAttente * WtarifAdulte
+      OPEN I-O fsieges
+      MOVE WidseanceAttente TO fsi_idseance
+      START fsieges KEY = fsi_idseance
+        NOT INVALID KEY
+          MOVE 0 TO Wcpt
+          MOVE 0 TO Wfin
+          PERFORM WITH TEST AFTER UNTIL Wfin = 1 OR Wcpt >= WplaceAttente
+             READ fsieges NEXT
+               AT END
+                  MOVE 1 TO Wfin
+               NOT AT END
+                  IF fsi_idseance <> WidseanceAttente THEN
+                     MOVE 1 TO Wfin
+                  ELSE
+                     IF fsi_numresa = 0 THEN
+                        COMPUTE Wcpt = Wcpt + 1
+                        MOVE fr_num TO fsi_numresa
+                        REWRITE siegeTampon
+                        MOVE fsi_numsiege TO fr_siege(Wcpt)
+                     END-IF
+                  END-IF
+             END-READ
+          END-PERFORM
+      END-START
+      CLOSE fsieges
+      WRITE reserTampon
+      IF fr_stat = 00 THEN
+        DISPLAY "Client ",WmailAttente," promu depuis la liste d'attente, réservation no ",fr_num
+        DISPLAY "places attribuées : ",WplaceAttente," montant : ",fr_montant
+        OPEN I-O fstats
+        MOVE fsea_idfilm TO fst_idfilm
+        READ fstats
+          INVALID KEY
+            MOVE fsea_idfilm TO fst_idfilm
+            MOVE WplaceAttente TO fst_nbplace
+            WRITE statsTampon
+          NOT INVALID KEY
+            COMPUTE fst_nbplace = fst_nbplace + WplaceAttente
+            REWRITE statsTampon
+        END-READ
+        CLOSE fstats
+        MOVE "AJOUT_RESERVATION" TO Wjtype
+        MOVE fr_num TO Wjcle
+        MOVE SPACES TO Wjavant
+        MOVE FUNCTION CONCATENATE("liste attente seance=",WidseanceAttente," places=",WplaceAttente," mail=",WmailAttente) TO Wjapres
+        PERFORM ECRIT_JOURNAL
+      ELSE
+        DISPLAY "Erreur lors de la promotion depuis la liste d'attente, code ",fr_stat
+      END-IF
+      CLOSE freservation.
+
     AFFICHE_RESERVATIONS.
        *> parcours squentiel du fichier seance en premier moins gourmand
         DISPLAY "----------------- DEBUT affiche Reservations ---------------"
@@ -1093,8 +2103,10 @@ PROCEDURE DIVISION.
                 NOT AT END 
                  COMPUTE Wcpt = Wcpt + 1
                  *> verif de la date
-                  MOVE FUNCTION INTEGER-OF-DATE(fsea_date) to Wdate
-                  MOVE FUNCTION INTEGER-OF-DATE( FUNCTION CURRENT-DATE) TO WdateInteger
+                  MOVE FUNCTION CONCATENATE(fsea_annee,fsea_mois,fsea_jour) TO Wtampon
+                  MOVE FUNCTION INTEGER-OF-DATE(Wtampon) to Wdate
+                  MOVE FUNCTION CURRENT-DATE(1:8) TO Wtampon
+                  MOVE FUNCTION INTEGER-OF-DATE(Wtampon) TO WdateInteger
                   IF Wdate>= WdateInteger THEN
                     MOVE fsea_id to fr_idseance
                       START freservation key = fr_idseance
@@ -1130,13 +2142,16 @@ PROCEDURE DIVISION.
         DISPLAY "----------------- FIN affiche Reservations ---------------".
     
     MONTANT_JOURNALIER.
+        MOVE 0 TO WsommeS
         DISPLAY "Saisir la date du jour sous le format JJMMYYYY"
         ACCEPT fsea_date
         MOVE fsea_jour TO WjourS
         MOVE fsea_mois TO WmoisS
         MOVE fsea_annee TO WanneS
+        MOVE FUNCTION CONCATENATE("recette-",WjourS,WmoisS,WanneS,".dat") TO Wrecettefichier
         OPEN INPUT fseances
         OPEN INPUT freservation
+        OPEN OUTPUT frecette
         START fseances key = fsea_date
         INVALID KEY
 			DISPLAY "Aucune séance pour cette date"
@@ -1173,21 +2188,66 @@ PROCEDURE DIVISION.
 							END-PERFORM
 						END-START
 						DISPLAY "Horaire: ",fsea_heure,":",fsea_minute," Montant: ",WsommeI
+						MOVE FUNCTION CONCATENATE("Seance ",fsea_id," Horaire ",fsea_heure,":",fsea_minute," Montant ",WsommeI) TO fre_ligne
+						WRITE recetteTampon
+						COMPUTE WsommeS = WsommeS + WsommeI
 					END-IF
-					COMPUTE WsommeS = WsommeS + WsommeI
 				END-READ
 			END-PERFORM
+			DISPLAY "Chiffre d'affaire de la journée: ",WsommeS
+			MOVE FUNCTION CONCATENATE("TOTAL DU ",WjourS,"/",WmoisS,"/",WanneS," : ",WsommeS) TO fre_ligne
+			WRITE recetteTampon
 		END-START
-		DISPLAY "Chiffre d'affaire de la journée: ",WsommeS
 		CLOSE fseances
-		CLOSE freservation.
+		CLOSE freservation
+		CLOSE frecette.
     
+    *> BACKFILL_STATS : reconstruit fstats depuis l'historique de freservation/fseances, appelee une seule fois a la creation du fichier
+    BACKFILL_STATS.
+      OPEN INPUT freservation
+      MOVE 0 TO fr_num
+      MOVE 0 TO Wfin
+      START freservation KEY IS NOT LESS THAN fr_num
+        INVALID KEY
+          MOVE 1 TO Wfin
+        NOT INVALID KEY
+          CONTINUE
+      END-START
+      PERFORM WITH TEST AFTER UNTIL Wfin = 1
+         READ freservation NEXT
+           AT END
+              MOVE 1 TO Wfin
+           NOT AT END
+              OPEN INPUT fseances
+              MOVE fr_idseance TO fsea_id
+              READ fseances
+                INVALID KEY
+                  CONTINUE
+                NOT INVALID KEY
+                  OPEN I-O fstats
+                  MOVE fsea_idfilm TO fst_idfilm
+                  READ fstats
+                    INVALID KEY
+                      MOVE fsea_idfilm TO fst_idfilm
+                      MOVE fr_place TO fst_nbplace
+                      WRITE statsTampon
+                    NOT INVALID KEY
+                      COMPUTE fst_nbplace = fst_nbplace + fr_place
+                      REWRITE statsTampon
+                  END-READ
+                  CLOSE fstats
+              END-READ
+              CLOSE fseances
+         END-READ
+      END-PERFORM
+      CLOSE freservation.
+
+    *> AFFICHE_STATISTIQUE : classement des films par entrées, via les totaux déjà accumulés dans fstats plutôt que de rebalayer fseances/freservation film par film
     AFFICHE_STATISTIQUE.
-		
+
 		INITIALIZE Wtab.
-        OPEN INPUT fseances
-        OPEN INPUT freservation
-        OPEN I-O ffilms
+        OPEN INPUT ffilms
+        OPEN INPUT fstats
         MOVE 0 TO WfinF
         MOVE 1 TO Wcompt
         PERFORM WITH TEST AFTER UNTIL WfinF = 1
@@ -1195,59 +2255,26 @@ PROCEDURE DIVISION.
 			AT END
 				MOVE 1 TO WfinF
 			NOT AT END
-				MOVE ff_id TO fsea_idfilm
-				START fseances key = fsea_idfilm
-				INVALID KEY
-					MOVE 1 TO Wfin
-				NOT INVALID KEY
-					MOVE 0 TO Wfin
-					PERFORM WITH TEST AFTER UNTIL Wfin=1
-						READ fseances NEXT
-						AT END
-							MOVE 1 TO Wfin
-						NOT AT END
-							IF ff_id<>fsea_idfilm THEN
-								MOVE 1 TO Wfin
-							ELSE
-								MOVE fsea_id TO fr_idseance
-								START freservation key = fr_idseance
-								INVALID KEY
-									MOVE 0 TO WfinR
-								NOT INVALID KEY
-									MOVE 0 TO WfinR
-									MOVE 0 TO WsommeE
-									MOVE 0 TO WsommeP
-									PERFORM WITH TEST AFTER UNTIL WfinR=1
-										READ freservation NEXT
-										AT END
-											MOVE 1 TO WfinR
-										NOT AT END
-											IF fr_idseance<>fsea_id THEN
-												MOVE 1 TO WfinR
-											ELSE
-												COMPUTE WsommeP = WsommeP + fr_place
-											END-IF
-										END-READ
-									END-PERFORM
-								END-START
-							END-IF
-						END-READ
-					END-PERFORM
-				END-START
+				MOVE ff_id TO fst_idfilm
+				READ fstats
+					INVALID KEY
+						MOVE 0 TO WsommeP
+					NOT INVALID KEY
+						MOVE fst_nbplace TO WsommeP
+				END-READ
 				MOVE WsommeP TO WnbplaceT(Wcompt)
 				MOVE ff_titre TO WtitlefilmT(Wcompt)
 				COMPUTE Wcompt = Wcompt + 1
 			END-READ
 		END-PERFORM
-		
+
 		COMPUTE Wcompt = Wcompt - 1
 		SORT WnbplaceT DESCENDING.
-		
+
 		DISPLAY "Classement des films par entrée :"
 		PERFORM TEST AFTER VARYING Wi FROM 1 BY 1 UNTIL Wi = Wcompt
 			DISPLAY Wi," : ",WtitlefilmT(Wi)," avec ",WnbplaceT(Wi)
 		END-PERFORM
-		
-		CLOSE fseances
-		CLOSE freservation
-		CLOSE ffilms.
+
+		CLOSE ffilms
+		CLOSE fstats.
